@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Purpose: Product master record shared by ARCH-MAE-PRODUCTO and
+      *          any other job that looks up a product by MAE-ID-PRODUCTO
+      ******************************************************************
+       01 MAE-PRODUCTO.
+          05 MAE-ID-PRODUCTO                PIC 9(04).
+          05 MAE-PRODUCTO-DESC              PIC X(20).
+          05 MAE-CATEGORIA                  PIC X(20).
+          05 MAE-IMPORTE-SIN-IVA            PIC 9(05)V9(02).
+          05 MAE-IMPORTE-CON-IVA            PIC 9(05)V9(02).
+          05 MAE-PROVEEDOR                  PIC X(10).
+          05 MAE-PLAZO-ENTREGA              PIC 9(03).
