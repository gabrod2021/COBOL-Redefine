@@ -0,0 +1,9 @@
+      ******************************************************************
+      * Purpose: Structured error record written to ARCH-SAL-ERROR
+      ******************************************************************
+       01 SAL-ERROR-REG.
+          05 SALERR-CODIGO                  PIC X(04).
+          05 SALERR-DESCRIPCION             PIC X(25).
+          05 SALERR-ID-PRODUCTO             PIC 9(04).
+          05 SALERR-TIMESTAMP               PIC X(21).
+          05 SALERR-REGISTRO                PIC X(25).
