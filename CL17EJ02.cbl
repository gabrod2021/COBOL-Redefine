@@ -18,20 +18,42 @@
        FILE-CONTROL.
 
        SELECT ARCH-ENT-DATOS
-           ASSIGN TO '../DATOS.TXT'
+           ASSIGN TO WS-DATOS-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-DATOS.
 
        SELECT ARCH-SAL-RESULTADO
-           ASSIGN TO '../RESULTADO.TXT'
+           ASSIGN TO WS-RESULTADO-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-RESULTADO.
 
        SELECT ARCH-SAL-ERROR
-           ASSIGN TO '../ERROR.TXT'
+           ASSIGN TO WS-ERROR-PATH
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS FS-ERROR.
 
+       SELECT ARCH-MAE-PRODUCTO
+           ASSIGN TO WS-MASTER-PATH
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MAE-ID-PRODUCTO
+           FILE STATUS IS FS-MASTER.
+
+       SELECT ARCH-CHECKPOINT
+           ASSIGN TO WS-CHECKPOINT-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-CHECKPOINT.
+
+       SELECT ARCH-SAL-DELIMITADO
+           ASSIGN TO WS-DELIMITADO-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-DELIMITADO.
+
+       SELECT ARCH-AUDIT-LOG
+           ASSIGN TO WS-AUDITLOG-PATH
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS FS-AUDITLOG.
+
       *----------------------------------------------------------------*
        DATA DIVISION.
 
@@ -50,6 +72,10 @@
              10 ENT-REG-C-IMP-SIN-IVA       PIC 9(05)V9(02).
              10 ENT-REG-C-IMp-CON-IVA       PIC 9(05)V9(02).
              10 FILLER                      PIC X(06).
+          05 ENT-REG-D                      REDEFINES ENT-DATOS.
+             10 ENT-REG-D-PROVEEDOR         PIC X(10).
+             10 ENT-REG-D-PLAZO-ENTREGA     PIC 9(03).
+             10 FILLER                      PIC X(07).
 
        FD ARCH-SAL-RESULTADO.
        01 SAL-RESULTADO.
@@ -58,9 +84,33 @@
           05 SAL-CATEGORIA                  PIC X(20).
           05 SAL-IMPORTE-SIN-IVA            PIC $ZZ.ZZ9,99.
           05 SAL-IMPORTE-CON-IVA            PIC $ZZ.ZZ9,99.
+          05 SAL-PROVEEDOR                  PIC X(10).
+          05 SAL-PLAZO-ENTREGA              PIC 9(03).
 
        FD ARCH-SAL-ERROR.
-       01 SAL-ERROR                         PIC X(21).
+           COPY SALERRC.
+
+       FD ARCH-MAE-PRODUCTO.
+           COPY MAEPRODC.
+
+       FD ARCH-CHECKPOINT.
+       01 REG-CHECKPOINT.
+          05 CKP-ARCHIVO-DATOS              PIC X(100).
+          05 CKP-CONT-REG-DATOS             PIC 9(07).
+          05 CKP-CONT-REG-RESULTADO         PIC 9(07).
+          05 CKP-CONT-REG-ERROR             PIC 9(07).
+          05 CKP-ULTIMO-ID-PRODUCTO         PIC 9(04).
+          05 CKP-CATEGORIA-ANT              PIC X(20).
+          05 CKP-SUBT-SIN-IVA               PIC 9(07)V9(02).
+          05 CKP-SUBT-CON-IVA               PIC 9(07)V9(02).
+          05 CKP-TOT-SIN-IVA                PIC 9(07)V9(02).
+          05 CKP-TOT-CON-IVA                PIC 9(07)V9(02).
+
+       FD ARCH-SAL-DELIMITADO.
+       01 SAL-DELIMITADO                    PIC X(100).
+
+       FD ARCH-AUDIT-LOG.
+       01 REG-AUDITORIA                     PIC X(200).
 
        WORKING-STORAGE SECTION.
 
@@ -75,16 +125,91 @@
           05 FS-ERROR                       PIC X(02).
              88 FS-ERROR-OK                     VALUE '00'.
              88 FS-ERROR-EOF                    VALUE '10'.
+          05 FS-MASTER                      PIC X(02).
+             88 FS-MASTER-OK                    VALUE '00'.
+             88 FS-MASTER-NFD                   VALUE '35'.
+          05 FS-CHECKPOINT                  PIC X(02).
+             88 FS-CHECKPOINT-OK                VALUE '00'.
+             88 FS-CHECKPOINT-EOF               VALUE '10'.
+             88 FS-CHECKPOINT-NFD               VALUE '35'.
+          05 FS-DELIMITADO                  PIC X(02).
+             88 FS-DELIMITADO-OK                VALUE '00'.
+          05 FS-AUDITLOG                    PIC X(02).
+             88 FS-AUDITLOG-OK                  VALUE '00'.
+             88 FS-AUDITLOG-NFD                 VALUE '35'.
 
        01 WS-CONTADORES.
-          05 WS-CONT-REG-DATOS              PIC 9(04) VALUE 0.
-          05 WS-CONT-REG-RESULTADO          PIC 9(04) VALUE 0.
-          05 WS-CONT-REG-ERROR              PIC 9(04) VALUE 0.
+          05 WS-CONT-REG-DATOS              PIC 9(07) VALUE 0.
+          05 WS-CONT-REG-RESULTADO          PIC 9(07) VALUE 0.
+          05 WS-CONT-REG-ERROR              PIC 9(07) VALUE 0.
 
        01 WS-ENTRADA-VALIDA                 PIC X(01).
           88 WS-ENTRADA-VALIDA-SI               VALUE 'S'.
           88 WS-ENTRADA-VALIDA-NO               VALUE 'N'.
 
+       01 WS-GRUPO-CONTROL.
+          05 WS-VISTO-A                     PIC X(01).
+             88 WS-VISTO-A-SI                   VALUE 'S'.
+             88 WS-VISTO-A-NO                   VALUE 'N'.
+          05 WS-VISTO-B                     PIC X(01).
+             88 WS-VISTO-B-SI                   VALUE 'S'.
+             88 WS-VISTO-B-NO                   VALUE 'N'.
+          05 WS-VISTO-C                     PIC X(01).
+             88 WS-VISTO-C-SI                   VALUE 'S'.
+             88 WS-VISTO-C-NO                   VALUE 'N'.
+          05 WS-GRUPO-FUERA-SECUENCIA       PIC X(01).
+             88 WS-GRUPO-FUERA-SECUENCIA-SI     VALUE 'S'.
+             88 WS-GRUPO-FUERA-SECUENCIA-NO     VALUE 'N'.
+          05 WS-ALGUN-GRUPO-CERRADO         PIC X(01) VALUE 'N'.
+             88 WS-ALGUN-GRUPO-CERRADO-SI       VALUE 'S'.
+             88 WS-ALGUN-GRUPO-CERRADO-NO       VALUE 'N'.
+
+       01 WS-REINICIO-CONTROL.
+          05 WS-REINICIO                    PIC X(01) VALUE 'N'.
+             88 WS-REINICIO-SI                  VALUE 'S'.
+             88 WS-REINICIO-NO                  VALUE 'N'.
+          05 WS-REPOSICION-TERMINADA        PIC X(01).
+             88 WS-REPOSICION-TERMINADA-SI      VALUE 'S'.
+             88 WS-REPOSICION-TERMINADA-NO      VALUE 'N'.
+
+       01 WS-RUTAS.
+          05 WS-DATOS-PATH                  PIC X(100).
+          05 WS-RESULTADO-PATH              PIC X(100).
+          05 WS-ERROR-PATH                  PIC X(100).
+          05 WS-MASTER-PATH                 PIC X(100).
+          05 WS-CHECKPOINT-PATH             PIC X(100).
+          05 WS-DELIMITADO-PATH             PIC X(100).
+          05 WS-AUDITLOG-PATH               PIC X(100).
+
+       77 WS-ULTIMO-ID-CERRADO              PIC 9(04) VALUE ZEROS.
+
+       01 WS-ERR-INFO.
+          05 WS-ERR-CODIGO                  PIC X(04).
+          05 WS-ERR-DESCRIPCION             PIC X(25).
+          05 WS-ERR-ID                      PIC 9(04).
+          05 WS-ERR-RAW                     PIC X(25).
+
+       01 WS-DELIM-WORK.
+          05 WS-DELIM-SIN-ENTERO            PIC 9(05).
+          05 WS-DELIM-SIN-DECIMAL           PIC 9(02).
+          05 WS-DELIM-CON-ENTERO            PIC 9(05).
+          05 WS-DELIM-CON-DECIMAL           PIC 9(02).
+
+       01 WS-IMPORTES.
+          05 WS-IMPORTE-SIN-IVA             PIC 9(05)V9(02).
+          05 WS-IMPORTE-CON-IVA             PIC 9(05)V9(02).
+
+       01 WS-ACUM-CATEGORIA.
+          05 WS-CATEGORIA-ANT               PIC X(20) VALUE SPACES.
+          05 WS-CATEGORIA-NUEVA             PIC X(20) VALUE SPACES.
+          05 WS-SUBT-SIN-IVA                PIC 9(07)V9(02) VALUE 0.
+          05 WS-SUBT-CON-IVA                PIC 9(07)V9(02) VALUE 0.
+          05 WS-TOT-SIN-IVA                 PIC 9(07)V9(02) VALUE 0.
+          05 WS-TOT-CON-IVA                 PIC 9(07)V9(02) VALUE 0.
+          05 WS-ALGUN-CATEGORIA-ABIERTA     PIC X(01) VALUE 'N'.
+             88 WS-ALGUN-CATEGORIA-ABIERTA-SI   VALUE 'S'.
+             88 WS-ALGUN-CATEGORIA-ABIERTA-NO   VALUE 'N'.
+
        77 WS-ID-PRODUCTO-ANT                PIC 9(04) VALUES ZEROS.
 
       *----------------------------------------------------------------*
@@ -94,11 +219,15 @@
               THRU 1000-INICIAR-PROGRAMA-FIN.
 
            IF FS-DATOS-OK AND FS-RESULTADO-OK AND FS-ERROR-OK
+                         AND FS-MASTER-OK AND FS-DELIMITADO-OK
 
               PERFORM 2000-PROCESAR-PROGRAMA
                  THRU 2000-PROCESAR-PROGRAMA-FIN
                 UNTIL FS-DATOS-EOF
 
+              PERFORM 2227-ESCRIBIR-TOTAL-FINAL
+                 THRU 2227-ESCRIBIR-TOTAL-FINAL-FIN
+
            END-IF.
 
            PERFORM 3000-FINALIZAR-PROGRAMA
@@ -108,6 +237,12 @@
       *----------------------------------------------------------------*
        1000-INICIAR-PROGRAMA.
 
+           PERFORM 1010-OBTENER-PARAMETROS
+              THRU 1010-OBTENER-PARAMETROS-FIN.
+
+           PERFORM 1050-LEER-CHECKPOINT
+              THRU 1050-LEER-CHECKPOINT-FIN.
+
            PERFORM 1100-ABRIR-DATOS
               THRU 1100-ABRIR-DATOS-FIN.
 
@@ -117,8 +252,98 @@
            PERFORM 1300-ABRIR-ERROR
               THRU 1300-ABRIR-ERROR-FIN.
 
+           PERFORM 1400-ABRIR-MASTER
+              THRU 1400-ABRIR-MASTER-FIN.
+
+           PERFORM 1205-ABRIR-DELIMITADO
+              THRU 1205-ABRIR-DELIMITADO-FIN.
+
+           PERFORM 1210-ABRIR-AUDITLOG
+              THRU 1210-ABRIR-AUDITLOG-FIN.
+
        1000-INICIAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1010-OBTENER-PARAMETROS.
+
+           ACCEPT WS-DATOS-PATH FROM ENVIRONMENT 'DD_DATOS'.
+           IF WS-DATOS-PATH = SPACES
+              MOVE '../DATOS.TXT'            TO WS-DATOS-PATH
+           END-IF.
+
+           ACCEPT WS-RESULTADO-PATH FROM ENVIRONMENT 'DD_RESULTADO'.
+           IF WS-RESULTADO-PATH = SPACES
+              MOVE '../RESULTADO.TXT'        TO WS-RESULTADO-PATH
+           END-IF.
+
+           ACCEPT WS-ERROR-PATH FROM ENVIRONMENT 'DD_ERROR'.
+           IF WS-ERROR-PATH = SPACES
+              MOVE '../ERROR.TXT'            TO WS-ERROR-PATH
+           END-IF.
+
+           ACCEPT WS-MASTER-PATH FROM ENVIRONMENT 'DD_MASTER'.
+           IF WS-MASTER-PATH = SPACES
+              MOVE '../PRODUCTO-MASTER.DAT'  TO WS-MASTER-PATH
+           END-IF.
+
+           ACCEPT WS-CHECKPOINT-PATH FROM ENVIRONMENT 'DD_CHECKPOINT'.
+           IF WS-CHECKPOINT-PATH = SPACES
+              MOVE '../CHECKPOINT.TXT'       TO WS-CHECKPOINT-PATH
+           END-IF.
+
+           ACCEPT WS-DELIMITADO-PATH FROM ENVIRONMENT 'DD_DELIMITADO'.
+           IF WS-DELIMITADO-PATH = SPACES
+              MOVE '../RESULTADO_DELIMITADO.TXT'
+                                             TO WS-DELIMITADO-PATH
+           END-IF.
+
+           ACCEPT WS-AUDITLOG-PATH FROM ENVIRONMENT 'DD_AUDITLOG'.
+           IF WS-AUDITLOG-PATH = SPACES
+              MOVE '../AUDITLOG.TXT'         TO WS-AUDITLOG-PATH
+           END-IF.
+
+       1010-OBTENER-PARAMETROS-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1050-LEER-CHECKPOINT.
+
+           SET WS-REINICIO-NO TO TRUE.
+
+           OPEN INPUT ARCH-CHECKPOINT.
+
+           EVALUATE TRUE
+               WHEN FS-CHECKPOINT-OK
+                    READ ARCH-CHECKPOINT
+                    IF FS-CHECKPOINT-OK
+                          AND CKP-ARCHIVO-DATOS = WS-DATOS-PATH
+                       MOVE CKP-CONT-REG-DATOS     TO WS-CONT-REG-DATOS
+                       MOVE CKP-CONT-REG-RESULTADO
+                                         TO WS-CONT-REG-RESULTADO
+                       MOVE CKP-CONT-REG-ERROR     TO WS-CONT-REG-ERROR
+                       MOVE CKP-ULTIMO-ID-PRODUCTO
+                                         TO WS-ULTIMO-ID-CERRADO
+                       MOVE CKP-CATEGORIA-ANT      TO WS-CATEGORIA-ANT
+                       SET WS-ALGUN-CATEGORIA-ABIERTA-SI TO TRUE
+                       MOVE CKP-SUBT-SIN-IVA       TO WS-SUBT-SIN-IVA
+                       MOVE CKP-SUBT-CON-IVA       TO WS-SUBT-CON-IVA
+                       MOVE CKP-TOT-SIN-IVA        TO WS-TOT-SIN-IVA
+                       MOVE CKP-TOT-CON-IVA        TO WS-TOT-CON-IVA
+                       SET WS-ALGUN-GRUPO-CERRADO-SI TO TRUE
+                       SET WS-REINICIO-SI TO TRUE
+                       DISPLAY 'REINICIANDO DESDE CHECKPOINT. ULTIMO '
+                               'ID PRODUCTO PROCESADO: '
+                               WS-ULTIMO-ID-CERRADO
+                    END-IF
+                    CLOSE ARCH-CHECKPOINT
+               WHEN FS-CHECKPOINT-NFD
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR CHECKPOINT.TXT: '
+                            FS-CHECKPOINT
+           END-EVALUATE.
+
+       1050-LEER-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1100-ABRIR-DATOS.
 
@@ -126,8 +351,13 @@
 
            EVALUATE TRUE
                WHEN FS-DATOS-OK
-                    PERFORM 1110-LEER-DATOS
-                       THRU 1110-LEER-DATOS-FIN
+                    IF WS-REINICIO-SI
+                       PERFORM 1120-REPOSICIONAR-DATOS
+                          THRU 1120-REPOSICIONAR-DATOS-FIN
+                    ELSE
+                       PERFORM 1110-LEER-DATOS
+                          THRU 1110-LEER-DATOS-FIN
+                    END-IF
                WHEN FS-DATOS-NFD
                     DISPLAY 'NO SE ENCUENTRA EL ARCHIVO DE DATOS'
                     DISPLAY 'FILE STATUS: ' FS-DATOS
@@ -138,6 +368,24 @@
 
        1100-ABRIR-DATOS-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1120-REPOSICIONAR-DATOS.
+
+           SET WS-REPOSICION-TERMINADA-NO TO TRUE.
+
+           PERFORM UNTIL WS-REPOSICION-TERMINADA-SI OR FS-DATOS-EOF
+
+              READ ARCH-ENT-DATOS
+
+              IF FS-DATOS-OK AND ENT-ID-PRODUCTO > WS-ULTIMO-ID-CERRADO
+                 SET WS-REPOSICION-TERMINADA-SI TO TRUE
+                 ADD 1                    TO WS-CONT-REG-DATOS
+              END-IF
+
+           END-PERFORM.
+
+       1120-REPOSICIONAR-DATOS-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1110-LEER-DATOS.
 
@@ -159,7 +407,11 @@
       *----------------------------------------------------------------*
        1200-ABRIR-RESULTADO.
 
-           OPEN OUTPUT ARCH-SAL-RESULTADO.
+           IF WS-REINICIO-SI
+              OPEN EXTEND ARCH-SAL-RESULTADO
+           ELSE
+              OPEN OUTPUT ARCH-SAL-RESULTADO
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-RESULTADO-OK
@@ -171,10 +423,52 @@
 
        1200-ABRIR-RESULTADO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1205-ABRIR-DELIMITADO.
+
+           IF WS-REINICIO-SI
+              OPEN EXTEND ARCH-SAL-DELIMITADO
+           ELSE
+              OPEN OUTPUT ARCH-SAL-DELIMITADO
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN FS-DELIMITADO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR RESULTADO_DELIMITADO.TXT: '
+                            FS-DELIMITADO
+           END-EVALUATE.
+
+       1205-ABRIR-DELIMITADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       1210-ABRIR-AUDITLOG.
+
+           OPEN EXTEND ARCH-AUDIT-LOG.
+
+           EVALUATE TRUE
+               WHEN FS-AUDITLOG-OK
+                    CONTINUE
+               WHEN FS-AUDITLOG-NFD
+                    OPEN OUTPUT ARCH-AUDIT-LOG
+                    CLOSE ARCH-AUDIT-LOG
+                    OPEN EXTEND ARCH-AUDIT-LOG
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR AUDITLOG.TXT: '
+                            FS-AUDITLOG
+           END-EVALUATE.
+
+       1210-ABRIR-AUDITLOG-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        1300-ABRIR-ERROR.
 
-           OPEN OUTPUT ARCH-SAL-ERROR.
+           IF WS-REINICIO-SI
+              OPEN EXTEND ARCH-SAL-ERROR
+           ELSE
+              OPEN OUTPUT ARCH-SAL-ERROR
+           END-IF.
 
            EVALUATE TRUE
                WHEN FS-ERROR-OK
@@ -186,6 +480,25 @@
 
        1300-ABRIR-ERROR-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       1400-ABRIR-MASTER.
+
+           OPEN I-O ARCH-MAE-PRODUCTO.
+
+           EVALUATE TRUE
+               WHEN FS-MASTER-OK
+                    CONTINUE
+               WHEN FS-MASTER-NFD
+                    OPEN OUTPUT ARCH-MAE-PRODUCTO
+                    CLOSE ARCH-MAE-PRODUCTO
+                    OPEN I-O ARCH-MAE-PRODUCTO
+               WHEN OTHER
+                    DISPLAY 'ERROR AL ABRIR EL ARCHIVO MAESTRO'
+                    DISPLAY 'FILE STATUS: ' FS-MASTER
+           END-EVALUATE.
+
+       1400-ABRIR-MASTER-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2000-PROCESAR-PROGRAMA.
 
@@ -195,25 +508,76 @@
 
            MOVE ENT-ID-PRODUCTO             TO SAL-ID-PRODUCTO.
 
-           PERFORM UNTIL ENT-ID-PRODUCTO NOT EQUAL WS-ID-PRODUCTO-ANT
-                      OR FS-DATOS-EOF
-
-              EVALUATE ENT-TIPO-REGISTRO
-                  WHEN "A"
-                       MOVE ENT-REG-A-PRODUCTO    TO SAL-PRODUCTO
-                  WHEN "B"
-                       MOVE ENT-REG-B-CATEGORIA   TO SAL-CATEGORIA
-                  WHEN "C"
-                       MOVE ENT-REG-C-IMP-SIN-IVA TO SAL-IMPORTE-SIN-IVA
-                       MOVE ENT-REG-C-IMP-CON-IVA TO SAL-IMPORTE-CON-IVA
-                 WHEN OTHER
-                       DISPLAY "TIPO DE REGISTRO INVALIDO: "
+           SET WS-VISTO-A-NO WS-VISTO-B-NO WS-VISTO-C-NO TO TRUE.
 
-                       PERFORM 2300-MOVER-ERROR
-                       THRU 2300-MOVER-ERROR-FIN
+           IF WS-ALGUN-GRUPO-CERRADO-SI
+                  AND WS-ID-PRODUCTO-ANT NOT > WS-ULTIMO-ID-CERRADO
+              SET WS-GRUPO-FUERA-SECUENCIA-SI TO TRUE
+           ELSE
+              SET WS-GRUPO-FUERA-SECUENCIA-NO TO TRUE
+           END-IF.
 
+           PERFORM UNTIL ENT-ID-PRODUCTO NOT EQUAL WS-ID-PRODUCTO-ANT
+                      OR FS-DATOS-EOF
 
-              END-EVALUATE
+              IF WS-GRUPO-FUERA-SECUENCIA-SI
+                 MOVE 'E03'                  TO WS-ERR-CODIGO
+                 MOVE 'GRUPO FUERA DE SECUENCIA' TO
+                                                WS-ERR-DESCRIPCION
+                 MOVE ENT-ID-PRODUCTO        TO WS-ERR-ID
+                 MOVE ENT-PRODUCTOS          TO WS-ERR-RAW
+
+                 PERFORM 2300-MOVER-ERROR
+                    THRU 2300-MOVER-ERROR-FIN
+              ELSE IF (ENT-TIPO-REGISTRO = "A" AND WS-VISTO-A-SI)
+                      OR (ENT-TIPO-REGISTRO = "B" AND WS-VISTO-B-SI)
+                      OR (ENT-TIPO-REGISTRO = "C" AND WS-VISTO-C-SI)
+                 MOVE 'E03'                  TO WS-ERR-CODIGO
+                 MOVE 'GRUPO FUERA DE SECUENCIA' TO
+                                                WS-ERR-DESCRIPCION
+                 MOVE ENT-ID-PRODUCTO        TO WS-ERR-ID
+                 MOVE ENT-PRODUCTOS          TO WS-ERR-RAW
+
+                 PERFORM 2300-MOVER-ERROR
+                    THRU 2300-MOVER-ERROR-FIN
+              ELSE
+                 EVALUATE ENT-TIPO-REGISTRO
+                     WHEN "A"
+                          MOVE ENT-REG-A-PRODUCTO TO SAL-PRODUCTO
+                          SET WS-VISTO-A-SI TO TRUE
+                     WHEN "B"
+                          MOVE ENT-REG-B-CATEGORIA TO SAL-CATEGORIA
+                          SET WS-VISTO-B-SI TO TRUE
+                     WHEN "C"
+                          MOVE ENT-REG-C-IMP-SIN-IVA TO
+                                                  SAL-IMPORTE-SIN-IVA
+                          MOVE ENT-REG-C-IMP-CON-IVA TO
+                                                  SAL-IMPORTE-CON-IVA
+                          MOVE ENT-REG-C-IMP-SIN-IVA TO
+                                                  WS-IMPORTE-SIN-IVA
+                          MOVE ENT-REG-C-IMP-CON-IVA TO
+                                                  WS-IMPORTE-CON-IVA
+                          SET WS-VISTO-C-SI TO TRUE
+                     WHEN "D"
+                          MOVE ENT-REG-D-PROVEEDOR TO SAL-PROVEEDOR
+                          MOVE ENT-REG-D-PLAZO-ENTREGA
+                                                   TO SAL-PLAZO-ENTREGA
+                    WHEN OTHER
+                          DISPLAY "TIPO DE REGISTRO INVALIDO: "
+                                  ENT-TIPO-REGISTRO
+
+                          MOVE 'E01'           TO WS-ERR-CODIGO
+                          MOVE 'TIPO DE REGISTRO INVALIDO'
+                                               TO WS-ERR-DESCRIPCION
+                          MOVE ENT-ID-PRODUCTO TO WS-ERR-ID
+                          MOVE ENT-PRODUCTOS   TO WS-ERR-RAW
+
+                          PERFORM 2300-MOVER-ERROR
+                          THRU 2300-MOVER-ERROR-FIN
+
+                 END-EVALUATE
+              END-IF
+              END-IF
 
               PERFORM 1110-LEER-DATOS
                  THRU 1110-LEER-DATOS-FIN
@@ -221,9 +585,43 @@
 
            END-PERFORM.
 
-           PERFORM 2210-ESCRIBIR-RESULTADO
-              THRU 2210-ESCRIBIR-RESULTADO-FIN.
+           IF WS-GRUPO-FUERA-SECUENCIA-SI
+              DISPLAY "GRUPO FUERA DE SECUENCIA, ID PRODUCTO: "
+                      WS-ID-PRODUCTO-ANT
+
+           ELSE IF WS-VISTO-A-SI AND WS-VISTO-B-SI AND WS-VISTO-C-SI
+
+              PERFORM 2220-ACTUALIZAR-MAESTRO
+                 THRU 2220-ACTUALIZAR-MAESTRO-FIN
+
+              PERFORM 2210-ESCRIBIR-RESULTADO
+                 THRU 2210-ESCRIBIR-RESULTADO-FIN
+
+              PERFORM 2215-ESCRIBIR-DELIMITADO
+                 THRU 2215-ESCRIBIR-DELIMITADO-FIN
+
+              PERFORM 2225-CONTROL-CATEGORIA
+                 THRU 2225-CONTROL-CATEGORIA-FIN
+
+              MOVE WS-ID-PRODUCTO-ANT        TO WS-ULTIMO-ID-CERRADO
+              SET WS-ALGUN-GRUPO-CERRADO-SI  TO TRUE
+
+              PERFORM 2250-GRABAR-CHECKPOINT
+                 THRU 2250-GRABAR-CHECKPOINT-FIN
+
+           ELSE
+              DISPLAY "GRUPO INCOMPLETO, ID PRODUCTO: "
+                      WS-ID-PRODUCTO-ANT
+
+              MOVE 'E02'                     TO WS-ERR-CODIGO
+              MOVE 'GRUPO INCOMPLETO'        TO WS-ERR-DESCRIPCION
+              MOVE WS-ID-PRODUCTO-ANT        TO WS-ERR-ID
+              MOVE SPACES                    TO WS-ERR-RAW
 
+              PERFORM 2300-MOVER-ERROR
+                 THRU 2300-MOVER-ERROR-FIN
+           END-IF
+           END-IF.
 
 
        2000-PROCESAR-PROGRAMA-FIN.
@@ -241,10 +639,185 @@
 
        2210-ESCRIBIR-RESULTADO-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       2215-ESCRIBIR-DELIMITADO.
+
+           COMPUTE WS-DELIM-SIN-ENTERO  = WS-IMPORTE-SIN-IVA.
+           COMPUTE WS-DELIM-SIN-DECIMAL =
+                   (WS-IMPORTE-SIN-IVA - WS-DELIM-SIN-ENTERO) * 100.
+           COMPUTE WS-DELIM-CON-ENTERO  = WS-IMPORTE-CON-IVA.
+           COMPUTE WS-DELIM-CON-DECIMAL =
+                   (WS-IMPORTE-CON-IVA - WS-DELIM-CON-ENTERO) * 100.
+
+           MOVE SPACES TO SAL-DELIMITADO.
+
+           STRING SAL-ID-PRODUCTO                   DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-PRODUCTO)        DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-CATEGORIA)       DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  WS-DELIM-SIN-ENTERO                DELIMITED BY SIZE
+                  '.'                                DELIMITED BY SIZE
+                  WS-DELIM-SIN-DECIMAL               DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  WS-DELIM-CON-ENTERO                DELIMITED BY SIZE
+                  '.'                                DELIMITED BY SIZE
+                  WS-DELIM-CON-DECIMAL               DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  FUNCTION TRIM(SAL-PROVEEDOR)       DELIMITED BY SIZE
+                  '|'                                DELIMITED BY SIZE
+                  SAL-PLAZO-ENTREGA                  DELIMITED BY SIZE
+             INTO SAL-DELIMITADO
+           END-STRING.
+
+           WRITE SAL-DELIMITADO.
+
+           IF NOT FS-DELIMITADO-OK
+              DISPLAY 'ERROR AL ESCRIBIR RESULTADO_DELIMITADO.TXT: '
+                      FS-DELIMITADO
+           END-IF.
+
+       2215-ESCRIBIR-DELIMITADO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2220-ACTUALIZAR-MAESTRO.
+
+           MOVE WS-ID-PRODUCTO-ANT           TO MAE-ID-PRODUCTO.
+           MOVE SAL-PRODUCTO                 TO MAE-PRODUCTO-DESC.
+           MOVE SAL-CATEGORIA                TO MAE-CATEGORIA.
+           MOVE WS-IMPORTE-SIN-IVA           TO MAE-IMPORTE-SIN-IVA.
+           MOVE WS-IMPORTE-CON-IVA           TO MAE-IMPORTE-CON-IVA.
+           MOVE SAL-PROVEEDOR                TO MAE-PROVEEDOR.
+           MOVE SAL-PLAZO-ENTREGA            TO MAE-PLAZO-ENTREGA.
+
+           WRITE MAE-PRODUCTO
+               INVALID KEY
+                   PERFORM 2221-REESCRIBIR-MAESTRO
+                      THRU 2221-REESCRIBIR-MAESTRO-FIN
+           END-WRITE.
+
+       2220-ACTUALIZAR-MAESTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2221-REESCRIBIR-MAESTRO.
+
+           REWRITE MAE-PRODUCTO
+               INVALID KEY
+                   DISPLAY 'ERROR AL ACTUALIZAR PRODUCTO-MASTER.DAT: '
+                           FS-MASTER
+           END-REWRITE.
+
+       2221-REESCRIBIR-MAESTRO-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2225-CONTROL-CATEGORIA.
+
+           MOVE SAL-CATEGORIA                TO WS-CATEGORIA-NUEVA.
+
+           IF WS-ALGUN-CATEGORIA-ABIERTA-SI
+                  AND WS-CATEGORIA-NUEVA NOT = WS-CATEGORIA-ANT
+              PERFORM 2226-ESCRIBIR-SUBTOTAL
+                 THRU 2226-ESCRIBIR-SUBTOTAL-FIN
+           END-IF.
+
+           MOVE WS-CATEGORIA-NUEVA           TO WS-CATEGORIA-ANT.
+           SET WS-ALGUN-CATEGORIA-ABIERTA-SI TO TRUE.
+
+           ADD WS-IMPORTE-SIN-IVA            TO WS-SUBT-SIN-IVA
+                                                 WS-TOT-SIN-IVA.
+           ADD WS-IMPORTE-CON-IVA            TO WS-SUBT-CON-IVA
+                                                 WS-TOT-CON-IVA.
+
+       2225-CONTROL-CATEGORIA-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2226-ESCRIBIR-SUBTOTAL.
+
+           MOVE ZEROS                        TO SAL-ID-PRODUCTO.
+           MOVE 'SUBTOTAL CATEGORIA:'        TO SAL-PRODUCTO.
+           MOVE WS-CATEGORIA-ANT             TO SAL-CATEGORIA.
+           MOVE WS-SUBT-SIN-IVA              TO SAL-IMPORTE-SIN-IVA.
+           MOVE WS-SUBT-CON-IVA              TO SAL-IMPORTE-CON-IVA.
+           MOVE SPACES                       TO SAL-PROVEEDOR.
+           MOVE ZEROS                        TO SAL-PLAZO-ENTREGA.
+
+           WRITE SAL-RESULTADO.
+
+           IF NOT FS-RESULTADO-OK
+              DISPLAY 'ERROR AL ESCRIBIR RESULTADO.TXT: ' FS-RESULTADO
+           END-IF.
+
+           MOVE 0                            TO WS-SUBT-SIN-IVA
+                                                 WS-SUBT-CON-IVA.
+
+       2226-ESCRIBIR-SUBTOTAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2227-ESCRIBIR-TOTAL-FINAL.
+
+           IF WS-ALGUN-CATEGORIA-ABIERTA-SI
+              PERFORM 2226-ESCRIBIR-SUBTOTAL
+                 THRU 2226-ESCRIBIR-SUBTOTAL-FIN
+           END-IF.
+
+           MOVE WS-CONT-REG-RESULTADO        TO SAL-ID-PRODUCTO.
+           MOVE 'TOTAL GENERAL'              TO SAL-PRODUCTO.
+           MOVE SPACES                       TO SAL-CATEGORIA.
+           MOVE WS-TOT-SIN-IVA               TO SAL-IMPORTE-SIN-IVA.
+           MOVE WS-TOT-CON-IVA               TO SAL-IMPORTE-CON-IVA.
+           MOVE SPACES                       TO SAL-PROVEEDOR.
+           MOVE ZEROS                        TO SAL-PLAZO-ENTREGA.
+
+           WRITE SAL-RESULTADO.
+
+           IF NOT FS-RESULTADO-OK
+              DISPLAY 'ERROR AL ESCRIBIR RESULTADO.TXT: ' FS-RESULTADO
+           END-IF.
+
+       2227-ESCRIBIR-TOTAL-FINAL-FIN.
+           EXIT.
+      *----------------------------------------------------------------*
+       2250-GRABAR-CHECKPOINT.
+
+           MOVE WS-DATOS-PATH                TO CKP-ARCHIVO-DATOS.
+           MOVE WS-CONT-REG-DATOS            TO CKP-CONT-REG-DATOS.
+           MOVE WS-CONT-REG-RESULTADO        TO CKP-CONT-REG-RESULTADO.
+           MOVE WS-CONT-REG-ERROR            TO CKP-CONT-REG-ERROR.
+           MOVE WS-ID-PRODUCTO-ANT           TO CKP-ULTIMO-ID-PRODUCTO.
+           MOVE WS-CATEGORIA-ANT             TO CKP-CATEGORIA-ANT.
+           MOVE WS-SUBT-SIN-IVA              TO CKP-SUBT-SIN-IVA.
+           MOVE WS-SUBT-CON-IVA              TO CKP-SUBT-CON-IVA.
+           MOVE WS-TOT-SIN-IVA               TO CKP-TOT-SIN-IVA.
+           MOVE WS-TOT-CON-IVA               TO CKP-TOT-CON-IVA.
+
+           OPEN OUTPUT ARCH-CHECKPOINT.
+           IF NOT FS-CHECKPOINT-OK
+              DISPLAY 'ERROR AL ABRIR CHECKPOINT.TXT: ' FS-CHECKPOINT
+           ELSE
+              WRITE REG-CHECKPOINT
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL ESCRIBIR CHECKPOINT.TXT: '
+                         FS-CHECKPOINT
+              END-IF
+              CLOSE ARCH-CHECKPOINT
+              IF NOT FS-CHECKPOINT-OK
+                 DISPLAY 'ERROR AL CERRAR CHECKPOINT.TXT: '
+                         FS-CHECKPOINT
+              END-IF
+           END-IF.
+
+       2250-GRABAR-CHECKPOINT-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        2300-MOVER-ERROR.
 
-           MOVE ENT-PRODUCTOS TO SAL-ERROR.
+           MOVE WS-ERR-CODIGO                TO SALERR-CODIGO.
+           MOVE WS-ERR-DESCRIPCION           TO SALERR-DESCRIPCION.
+           MOVE WS-ERR-ID                    TO SALERR-ID-PRODUCTO.
+           MOVE WS-ERR-RAW                   TO SALERR-REGISTRO.
+           MOVE FUNCTION CURRENT-DATE        TO SALERR-TIMESTAMP.
+
            PERFORM 2310-ESCRIBIR-ERROR
               THRU 2310-ESCRIBIR-ERROR-FIN.
 
@@ -254,7 +827,7 @@
        2310-ESCRIBIR-ERROR.
 
 
-           WRITE SAL-ERROR.
+           WRITE SAL-ERROR-REG.
 
 
            IF FS-ERROR-OK
@@ -275,17 +848,48 @@
            DISPLAY 'CANTIDAD DE REGISTROS CON ERROR   : '
                    WS-CONT-REG-ERROR.
 
+           PERFORM 3100-ESCRIBIR-AUDITLOG
+              THRU 3100-ESCRIBIR-AUDITLOG-FIN.
+
            PERFORM 3200-CERRAR-ARCHIVOS
               THRU 3200-CERRAR-ARCHIVOS-FIN.
 
        3000-FINALIZAR-PROGRAMA-FIN.
            EXIT.
+      *----------------------------------------------------------------*
+       3100-ESCRIBIR-AUDITLOG.
+
+           MOVE SPACES TO REG-AUDITORIA.
+
+           STRING FUNCTION CURRENT-DATE          DELIMITED BY SIZE
+                  ' ARCHIVO='                     DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-DATOS-PATH)    DELIMITED BY SIZE
+                  ' DATOS='                       DELIMITED BY SIZE
+                  WS-CONT-REG-DATOS               DELIMITED BY SIZE
+                  ' RESULTADO='                    DELIMITED BY SIZE
+                  WS-CONT-REG-RESULTADO           DELIMITED BY SIZE
+                  ' ERROR='                       DELIMITED BY SIZE
+                  WS-CONT-REG-ERROR               DELIMITED BY SIZE
+             INTO REG-AUDITORIA
+           END-STRING.
+
+           WRITE REG-AUDITORIA.
+
+           IF NOT FS-AUDITLOG-OK
+              DISPLAY 'ERROR AL ESCRIBIR AUDITLOG.TXT: ' FS-AUDITLOG
+           END-IF.
+
+       3100-ESCRIBIR-AUDITLOG-FIN.
+           EXIT.
       *----------------------------------------------------------------*
        3200-CERRAR-ARCHIVOS.
 
            CLOSE ARCH-ENT-DATOS
                  ARCH-SAL-RESULTADO
-                 ARCH-SAL-ERROR.
+                 ARCH-SAL-ERROR
+                 ARCH-MAE-PRODUCTO
+                 ARCH-SAL-DELIMITADO
+                 ARCH-AUDIT-LOG.
 
            IF NOT FS-DATOS-OK
               DISPLAY 'ERROR AL CERRAR ARCHIVO DATOS: ' FS-DATOS
@@ -299,6 +903,19 @@
               DISPLAY 'ERROR AL CERRAR ARCHIVO ERROR: ' FS-ERROR
            END-IF.
 
+           IF NOT FS-MASTER-OK
+              DISPLAY 'ERROR AL CERRAR ARCHIVO MAESTRO: ' FS-MASTER
+           END-IF.
+
+           IF NOT FS-DELIMITADO-OK
+              DISPLAY 'ERROR AL CERRAR RESULTADO_DELIMITADO.TXT: '
+                      FS-DELIMITADO
+           END-IF.
+
+           IF NOT FS-AUDITLOG-OK
+              DISPLAY 'ERROR AL CERRAR AUDITLOG.TXT: ' FS-AUDITLOG
+           END-IF.
+
        3200-CERRAR-ARCHIVOS-FIN.
            EXIT.
       *----------------------------------------------------------------*
